@@ -2,8 +2,86 @@ IDENTIFICATION DIVISION.
 PROGRAM-ID. Bernoulli.
 AUTHOR. Johan Callvik. Mauritz Zachrisson.
 
+ENVIRONMENT DIVISION.
+
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+	*> Lista med N-värden för obevakad batchkörning, valt via
+	*> jobbstegets PARM (se WS-BATCH-PARM) istället för att be om
+	*> ett enda N vid konsolen.
+	SELECT BERN-INPUT ASSIGN TO "BERNIN"
+		ORGANIZATION IS LINE SEQUENTIAL
+		FILE STATUS IS WS-BI-STATUS.
+
+	*> Fullständig rapport med Ber(1) t.o.m. Ber(n) - inte bara
+	*> det sista värdet som DISPLAY Ber(n) visar vid konsolen.
+	SELECT BERN-REPORT ASSIGN TO "BERNRPT"
+		ORGANIZATION IS LINE SEQUENTIAL
+		FILE STATUS IS WS-RPT-STATUS.
+
+	*> Fast bredd-gränssnittsfil mot Euler-Maclaurin-programmet -
+	*> index och Bermoullivärde per post, inget att tolka manuellt.
+	SELECT BERN-EXPORT ASSIGN TO "BERNEXP"
+		ORGANIZATION IS LINE SEQUENTIAL
+		FILE STATUS IS WS-EXP-STATUS.
+
+	*> Revisionslogg - en rad per körning (tidpunkt, operatör,
+	*> begärt N, resultat och om valideringen avvisade något).
+	*> Filen öppnas EXTEND så att loggen växer över körningar.
+	SELECT AUDIT-LOG ASSIGN TO "BERNAUD"
+		ORGANIZATION IS LINE SEQUENTIAL
+		FILE STATUS IS WS-AUD-STATUS.
+
+	*> Kontrollpunkt per N - senast avslutade m samt tabellen
+	*> fram t.o.m. det m. Gör att ett avbrutet jobbsteg kan
+	*> startas om från senaste avslutade m istället för m=1.
+	SELECT BERN-CHECKPOINT ASSIGN TO "BERNCKPT"
+		ORGANIZATION IS INDEXED
+		ACCESS MODE IS RANDOM
+		RECORD KEY IS CKPT-N
+		FILE STATUS IS WS-CKPT-STATUS.
+
+	*> Färdigberäknade Bermoullitabeller, en post per N. Slår upp
+	*> BERNOULLI-MASTER innan huvudslingan körs så att ett N som
+	*> redan beräknats en gång inte behöver köras genom den
+	*> binomiala rekursionen igen.
+	SELECT BERNOULLI-MASTER ASSIGN TO "BERNMSTR"
+		ORGANIZATION IS INDEXED
+		ACCESS MODE IS RANDOM
+		RECORD KEY IS MSTR-N
+		FILE STATUS IS WS-MSTR-STATUS.
+
 DATA DIVISION.
 
+FILE SECTION.
+FD  BERN-INPUT.
+01 BERN-INPUT-RECORD.
+	05 BI-N PIC 9(02).
+
+FD  BERN-REPORT.
+01 BERN-REPORT-RECORD PIC X(64).
+
+FD  BERN-CHECKPOINT.
+01 BERN-CHECKPOINT-RECORD.
+	05 CKPT-N       PIC 9(02).
+	05 CKPT-LAST-M  PIC 9(02).
+	05 CKPT-TABLE.
+		10 CKPT-BER FLOAT-LONG OCCURS 10 TIMES.
+
+FD  BERNOULLI-MASTER.
+01 BERNOULLI-MASTER-RECORD.
+	05 MSTR-N       PIC 9(02).
+	05 MSTR-TABLE.
+		10 MSTR-BER FLOAT-LONG OCCURS 10 TIMES.
+
+FD  BERN-EXPORT.
+01 BERN-EXPORT-RECORD.
+	05 EXP-INDEX PIC 9(02).
+	05 EXP-VALUE PIC S9(05)V9(15).
+
+FD  AUDIT-LOG.
+01 AUDIT-LOG-RECORD PIC X(100).
+
 WORKING-STORAGE SECTION.
 01 i 		PIC 99.
 01 n        PIC 99.
@@ -14,32 +92,459 @@ WORKING-STORAGE SECTION.
 01 WS-TABLE.
 	05 Ber FLOAT-LONG VALUE ZEROS OCCURS 10 TIMES.
 
+*> Övre gräns för N - måste spegla OCCURS-gränsen på WS-TABLE,
+*> annars indexeras Ber(m) utanför tabellen utan varning.
+01 WS-MAX-N PIC 99 VALUE 10.
+
+01 WS-BI-STATUS  PIC XX.
+01 WS-RPT-STATUS PIC XX.
+01 WS-CKPT-STATUS PIC XX.
+01 WS-MSTR-STATUS PIC XX.
+01 WS-EXP-STATUS  PIC XX.
+01 WS-AUD-STATUS  PIC XX.
+
+*> Revisionsloggens fält - vem, när, vilket N och vad det blev.
+01 WS-OPERATOR-ID PIC X(08).
+01 WS-SYS-DATE     PIC 9(08).
+01 WS-SYS-TIME     PIC 9(08).
+01 WS-AUDIT-MODE   PIC X(06).
+01 WS-AUDIT-LINE   PIC X(100).
+01 WS-EOF-FLAG   PIC X VALUE "N".
+01 WS-START-M    PIC 99 VALUE 1.
+
+*> Rått inmatningsfält för ACCEPT - PIC 9 så att NUMERIC-testet
+*> fångar bokstäver/blankt innan värdet flyttas till n.
+01 WS-N-INPUT    PIC 9(05).
+01 WS-N-VALID    PIC X VALUE "N".
+
+*> Hjälpfält för udda/jämn-test av m (Ber(m) = 0 för alla udda
+*> m > 1, så den binomiala rekursionen kan hoppas över för dem).
+01 WS-PARITY-QUOT PIC 99.
+01 WS-PARITY-REM  PIC 9.
+
+01 WS-DISP-INDEX PIC ZZ9.
+01 WS-DISP-VALUE PIC -(4)9.9(15).
+01 WS-REPORT-LINE PIC X(64).
+
+*> Menyval och avslutningsflagga för MAIN-MENU.
+01 WS-MENU-CHOICE PIC 9.
+01 WS-EXIT-FLAG    PIC X VALUE "N".
+
+*> Sätts av DETECT-BATCH-MODE från jobbstegets PARM (WS-BATCH-PARM)
+*> - "Y" när steget körs obevakat (t.ex. PARM='BATCH' under
+*> X2/jcl/BERNRUN.jcl, där SYSIN är DUMMY och ingen operatör
+*> sitter vid konsolen) och menyn i MAIN-MENU ska hoppas över helt.
+01 WS-BATCH-MODE PIC X VALUE "N".
+
+*> Jobbstegets PARM (EXEC PGM=BERNOULLI,PARM='BATCH') - ACCEPT FROM
+*> COMMAND-LINE är den bärbara motsvarigheten till att läsa PARM-
+*> strängen, och fungerar till skillnad från LINKAGE SECTION/USING
+*> även när Bermoulli körs som ett fristående program.
+01 WS-BATCH-PARM PIC X(08).
+
+*> Håller det N som avvisades av valideringen - både det som
+*> lästs från BERN-INPUT och det som matats in interaktivt i
+*> GET-N - så WRITE-AUDIT-REJECT alltid loggar rätt värde.
+01 WS-REJECT-VALUE PIC X(05).
+
+*> Summerar hur många udda index (> 1) som hoppades över i den
+*> senast skrivna tabellrapporten - räknas lokalt i
+*> WRITE-TABLE-REPORT, inte i COMPUTE-TABLE, eftersom tabellen
+*> ibland hämtas färdig från BERNOULLI-MASTER eller BERN-CHECKPOINT
+*> utan att COMPUTE-TABLE körs alls.
+01 WS-RPT-SKIPPED-COUNT PIC 99.
+
 PROCEDURE DIVISION.
-	
-	DISPLAY "Mata in sökt Bermoullital (N): "
-	ACCEPT n
 
-	PERFORM VARYING m FROM 1 BY 1 UNTIL m > n
-		ADD 1 TO m GIVING m1
+	PERFORM DETECT-BATCH-MODE
+
+	IF WS-BATCH-MODE = "Y"
+		MOVE "BATCHJOB" TO WS-OPERATOR-ID
+	ELSE
+		PERFORM GET-OPERATOR-ID
+	END-IF
+
+	OPEN EXTEND AUDIT-LOG
+	IF WS-AUD-STATUS NOT = "00"
+		OPEN OUTPUT AUDIT-LOG
+	END-IF
+	PERFORM OPEN-CHECKPOINT
+	PERFORM OPEN-MASTER
+
+	IF WS-BATCH-MODE = "Y"
+		PERFORM BATCH-FILE-MODE
+	ELSE
+		PERFORM MAIN-MENU
+	END-IF
+
+	CLOSE AUDIT-LOG
+	CLOSE BERN-CHECKPOINT
+	CLOSE BERNOULLI-MASTER
+	STOP RUN.
+
+	DETECT-BATCH-MODE.
+		*> Läget väljs av jobbsteget självt via PARM (t.ex.
+		*> EXEC PGM=BERNOULLI,PARM='BATCH' i X2/jcl/BERNRUN.jcl,
+		*> där SYSIN är DUMMY och ingen operatör sitter vid
+		*> konsolen) - aldrig av om BERNIN råkar finnas, så en
+		*> interaktiv körning med en kvarbliven BERNIN i katalogen
+		*> fortfarande visar MAIN-MENU som vanligt.
+		ACCEPT WS-BATCH-PARM FROM COMMAND-LINE
+		IF WS-BATCH-PARM(1:5) = "BATCH"
+			MOVE "Y" TO WS-BATCH-MODE
+		ELSE
+			MOVE "N" TO WS-BATCH-MODE
+		END-IF.
+
+	GET-OPERATOR-ID.
+		DISPLAY "Mata in operatör-ID: "
+		ACCEPT WS-OPERATOR-ID.
+
+	OPEN-CHECKPOINT.
+		*> BERNCKPT skapas av steget självt första gången jobbet
+		*> körs - I-O-öppning på en ickebefintlig ISAM-fil ger
+		*> status 35, skapa den tomt och öppna om.
+		OPEN I-O BERN-CHECKPOINT
+		IF WS-CKPT-STATUS = "35"
+			OPEN OUTPUT BERN-CHECKPOINT
+			CLOSE BERN-CHECKPOINT
+			OPEN I-O BERN-CHECKPOINT
+		END-IF.
+
+	OPEN-MASTER.
+		OPEN I-O BERNOULLI-MASTER
+		IF WS-MSTR-STATUS = "35"
+			OPEN OUTPUT BERNOULLI-MASTER
+			CLOSE BERNOULLI-MASTER
+			OPEN I-O BERNOULLI-MASTER
+		END-IF.
 
-		PERFORM VARYING k FROM 0 BY 1 UNTIL k >= m
+	MAIN-MENU.
+		PERFORM UNTIL WS-EXIT-FLAG = "Y"
+			DISPLAY "----------------------------------------"
+			DISPLAY "BERNOULLI - välj körläge"
+			DISPLAY "  1. Enskilt Bermoullital"
+			DISPLAY "  2. Fullständig tabellrapport (BERNRPT)"
+			DISPLAY "  3. Batchkörning mot BERN-INPUT"
+			DISPLAY "  4. Export till gränssnittsfil (BERNEXP)"
+			DISPLAY "  5. Visa revisionslogg (BERNAUD)"
+			DISPLAY "  0. Avsluta"
+			DISPLAY "Val: "
+			ACCEPT WS-MENU-CHOICE
+			EVALUATE WS-MENU-CHOICE
+				WHEN 1
+					PERFORM SINGLE-NUMBER-MODE
+				WHEN 2
+					PERFORM TABLE-REPORT-MODE
+				WHEN 3
+					PERFORM BATCH-FILE-MODE
+				WHEN 4
+					PERFORM EXPORT-MODE
+				WHEN 5
+					PERFORM VIEW-AUDIT-MODE
+				WHEN 0
+					MOVE "Y" TO WS-EXIT-FLAG
+				WHEN OTHER
+					DISPLAY "Ogiltigt val. Försök igen."
+			END-EVALUATE
+		END-PERFORM.
+
+	SINGLE-NUMBER-MODE.
+		MOVE "SINGEL" TO WS-AUDIT-MODE
+		PERFORM GET-N
+		PERFORM LOOKUP-OR-COMPUTE
+		DISPLAY Ber(n)
+		PERFORM WRITE-AUDIT-RECORD.
 
-			PERFORM BINOM
+	TABLE-REPORT-MODE.
+		MOVE "TABELL" TO WS-AUDIT-MODE
+		PERFORM GET-N
+		PERFORM LOOKUP-OR-COMPUTE
+		OPEN OUTPUT BERN-REPORT
+		IF WS-RPT-STATUS NOT = "00"
+			DISPLAY "Kan inte öppna BERNRPT, tabellrapport avbruten."
+			PERFORM WRITE-AUDIT-FAILURE
+		ELSE
+			PERFORM WRITE-TABLE-REPORT
+			CLOSE BERN-REPORT
+			DISPLAY "Tabellrapport skriven till BERNRPT."
+			PERFORM WRITE-AUDIT-RECORD
+		END-IF.
 
-			*> Hoppa över multiplikation med Ber(0)
-			IF k > 0
-				MULTIPLY Ber(k) BY r
+	BATCH-FILE-MODE.
+		MOVE "BATCH" TO WS-AUDIT-MODE
+		OPEN INPUT BERN-INPUT
+		IF WS-BI-STATUS NOT = "00"
+			DISPLAY "Kan inte öppna BERN-INPUT, batchkörning avbruten."
+		ELSE
+			OPEN OUTPUT BERN-REPORT
+			IF WS-RPT-STATUS NOT = "00"
+				DISPLAY "Kan inte öppna BERNRPT, batchkörning avbruten."
+				CLOSE BERN-INPUT
+			ELSE
+				MOVE "N" TO WS-EOF-FLAG
+				PERFORM UNTIL WS-EOF-FLAG = "Y"
+					READ BERN-INPUT
+						AT END
+							MOVE "Y" TO WS-EOF-FLAG
+						NOT AT END
+							IF BI-N NOT NUMERIC
+								MOVE BI-N TO WS-REJECT-VALUE
+								DISPLAY "Hoppar över icke-numeriskt N i BERN-INPUT."
+								PERFORM WRITE-AUDIT-REJECT
+							ELSE
+								MOVE BI-N TO n
+								IF n = 0 OR n > WS-MAX-N
+									MOVE BI-N TO WS-REJECT-VALUE
+									DISPLAY "Hoppar över ogiltigt N i BERN-INPUT: " n
+									PERFORM WRITE-AUDIT-REJECT
+								ELSE
+									PERFORM LOOKUP-OR-COMPUTE
+									PERFORM WRITE-TABLE-REPORT
+									PERFORM WRITE-AUDIT-RECORD
+									DISPLAY "Ber(" n ") = " Ber(n)
+								END-IF
+							END-IF
+					END-READ
+				END-PERFORM
+				CLOSE BERN-REPORT
+				CLOSE BERN-INPUT
 			END-IF
+		END-IF.
+
+	EXPORT-MODE.
+		MOVE "EXPORT" TO WS-AUDIT-MODE
+		PERFORM GET-N
+		PERFORM LOOKUP-OR-COMPUTE
+		OPEN OUTPUT BERN-EXPORT
+		IF WS-EXP-STATUS NOT = "00"
+			DISPLAY "Kan inte öppna BERNEXP, export avbruten."
+			PERFORM WRITE-AUDIT-FAILURE
+		ELSE
+			PERFORM EXPORT-TABLE
+			CLOSE BERN-EXPORT
+			DISPLAY "Exportfil BERNEXP skriven för N=" n "."
+			PERFORM WRITE-AUDIT-RECORD
+		END-IF.
 
-			SUBTRACT r FROM Ber(m)
+	VIEW-AUDIT-MODE.
+		CLOSE AUDIT-LOG
+		OPEN INPUT AUDIT-LOG
+		IF WS-AUD-STATUS NOT = "00"
+			DISPLAY "Revisionsloggen är tom eller saknas än."
+		ELSE
+			MOVE "N" TO WS-EOF-FLAG
+			PERFORM UNTIL WS-EOF-FLAG = "Y"
+				READ AUDIT-LOG
+					AT END
+						MOVE "Y" TO WS-EOF-FLAG
+					NOT AT END
+						DISPLAY AUDIT-LOG-RECORD
+				END-READ
+			END-PERFORM
+		END-IF
+		CLOSE AUDIT-LOG
+		OPEN EXTEND AUDIT-LOG.
 
+	GET-N.
+		MOVE "N" TO WS-N-VALID
+		PERFORM UNTIL WS-N-VALID = "Y"
+			DISPLAY "Mata in sökt Bermoullital (N): "
+			ACCEPT WS-N-INPUT
+			IF WS-N-INPUT NOT NUMERIC
+				DISPLAY "N måste vara ett numeriskt värde. Försök igen."
+				MOVE WS-N-INPUT TO WS-REJECT-VALUE
+				PERFORM WRITE-AUDIT-REJECT
+			ELSE
+				IF WS-N-INPUT = ZEROS
+					DISPLAY "N får inte vara noll eller blankt. Försök igen."
+					MOVE WS-N-INPUT TO WS-REJECT-VALUE
+					PERFORM WRITE-AUDIT-REJECT
+				ELSE
+					IF WS-N-INPUT > WS-MAX-N
+						DISPLAY "N överstiger tabellstorleken (max " WS-MAX-N "). Försök igen."
+						MOVE WS-N-INPUT TO WS-REJECT-VALUE
+						PERFORM WRITE-AUDIT-REJECT
+					ELSE
+						MOVE WS-N-INPUT TO n
+						MOVE "Y" TO WS-N-VALID
+					END-IF
+				END-IF
+			END-IF
+		END-PERFORM.
+
+	LOOKUP-OR-COMPUTE.
+		MOVE n TO MSTR-N
+		READ BERNOULLI-MASTER
+			INVALID KEY
+				PERFORM COMPUTE-TABLE
+				PERFORM SAVE-TO-MASTER
+			NOT INVALID KEY
+				PERFORM VARYING i FROM 1 BY 1 UNTIL i > n
+					MOVE MSTR-BER(i) TO Ber(i)
+				END-PERFORM
+				DISPLAY "Bermoullitabellen för N=" n
+					" hämtad från BERNOULLI-MASTER."
+		END-READ.
+
+	SAVE-TO-MASTER.
+		MOVE n TO MSTR-N
+		PERFORM VARYING i FROM 1 BY 1 UNTIL i > n
+			MOVE Ber(i) TO MSTR-BER(i)
 		END-PERFORM
+		WRITE BERNOULLI-MASTER-RECORD
+			INVALID KEY
+				REWRITE BERNOULLI-MASTER-RECORD
+		END-WRITE.
 
-		DIVIDE m1 INTO Ber(m)
-		
-	END-PERFORM
-	DISPLAY Ber(n)
-	STOP RUN.
+	COMPUTE-TABLE.
+		PERFORM LOAD-CHECKPOINT
+
+		PERFORM VARYING m FROM WS-START-M BY 1 UNTIL m > n
+
+			DIVIDE m BY 2 GIVING WS-PARITY-QUOT REMAINDER WS-PARITY-REM
+
+			IF m > 1 AND WS-PARITY-REM NOT = 0
+				*> Bermoullitalet är noll för alla udda index > 1 -
+				*> hoppa över binomialrekursionen helt för dessa.
+				MOVE 0 TO Ber(m)
+			ELSE
+				ADD 1 TO m GIVING m1
+
+				PERFORM VARYING k FROM 0 BY 1 UNTIL k >= m
+
+					PERFORM BINOM
+
+					*> Hoppa över multiplikation med Ber(0)
+					IF k > 0
+						MULTIPLY Ber(k) BY r
+					END-IF
+
+					SUBTRACT r FROM Ber(m)
+
+				END-PERFORM
+
+				DIVIDE m1 INTO Ber(m)
+			END-IF
+
+			PERFORM SAVE-CHECKPOINT
+
+		END-PERFORM.
+
+	LOAD-CHECKPOINT.
+		MOVE n TO CKPT-N
+		READ BERN-CHECKPOINT
+			INVALID KEY
+				MOVE 1 TO WS-START-M
+			NOT INVALID KEY
+				PERFORM VARYING i FROM 1 BY 1 UNTIL i > CKPT-LAST-M
+					MOVE CKPT-BER(i) TO Ber(i)
+				END-PERFORM
+				ADD 1 TO CKPT-LAST-M GIVING WS-START-M
+				DISPLAY "Återupptar N=" n " från m=" WS-START-M
+					" (kontrollpunkt funnen)."
+		END-READ.
+
+	SAVE-CHECKPOINT.
+		MOVE n TO CKPT-N
+		MOVE m TO CKPT-LAST-M
+		PERFORM VARYING i FROM 1 BY 1 UNTIL i > m
+			MOVE Ber(i) TO CKPT-BER(i)
+		END-PERFORM
+		WRITE BERN-CHECKPOINT-RECORD
+			INVALID KEY
+				REWRITE BERN-CHECKPOINT-RECORD
+		END-WRITE.
+
+	WRITE-TABLE-REPORT.
+		*> Rubrikrad som talar om vilket N tabellen nedan gäller -
+		*> BATCH-FILE-MODE skriver flera tabeller i rad till samma
+		*> öppna BERNRPT, en per N i BERN-INPUT, så utan denna rad
+		*> går det inte att se var en tabell slutar och nästa
+		*> börjar.
+		MOVE SPACES TO WS-REPORT-LINE
+		MOVE n TO WS-DISP-INDEX
+		STRING "N=" WS-DISP-INDEX DELIMITED BY SIZE INTO WS-REPORT-LINE
+		MOVE WS-REPORT-LINE TO BERN-REPORT-RECORD
+		WRITE BERN-REPORT-RECORD
+
+		MOVE 0 TO WS-RPT-SKIPPED-COUNT
+		PERFORM VARYING m FROM 1 BY 1 UNTIL m > n
+			MOVE m TO WS-DISP-INDEX
+			MOVE Ber(m) TO WS-DISP-VALUE
+			MOVE SPACES TO WS-REPORT-LINE
+			DIVIDE m BY 2 GIVING WS-PARITY-QUOT REMAINDER WS-PARITY-REM
+			IF m > 1 AND WS-PARITY-REM NOT = 0
+				ADD 1 TO WS-RPT-SKIPPED-COUNT
+				STRING "Ber(" WS-DISP-INDEX ") = " WS-DISP-VALUE
+					" (hoppades över - udda index)"
+					DELIMITED BY SIZE INTO WS-REPORT-LINE
+			ELSE
+				STRING "Ber(" WS-DISP-INDEX ") = " WS-DISP-VALUE
+					DELIMITED BY SIZE INTO WS-REPORT-LINE
+			END-IF
+			MOVE WS-REPORT-LINE TO BERN-REPORT-RECORD
+			WRITE BERN-REPORT-RECORD
+		END-PERFORM
+		IF WS-RPT-SKIPPED-COUNT > 0
+			DISPLAY WS-RPT-SKIPPED-COUNT
+				" udda index (> 1) hoppades över i BERNRPT för N=" n "."
+		END-IF.
+
+	EXPORT-TABLE.
+		PERFORM VARYING m FROM 1 BY 1 UNTIL m > n
+			MOVE m TO EXP-INDEX
+			MOVE Ber(m) TO EXP-VALUE
+			WRITE BERN-EXPORT-RECORD
+		END-PERFORM.
+
+	WRITE-AUDIT-RECORD.
+		ACCEPT WS-SYS-DATE FROM DATE YYYYMMDD
+		ACCEPT WS-SYS-TIME FROM TIME
+		MOVE n TO WS-DISP-INDEX
+		MOVE Ber(n) TO WS-DISP-VALUE
+		MOVE SPACES TO WS-AUDIT-LINE
+		STRING WS-SYS-DATE "-" WS-SYS-TIME
+			" OP=" WS-OPERATOR-ID
+			" LÄGE=" WS-AUDIT-MODE
+			" N=" WS-DISP-INDEX
+			" BER(N)=" WS-DISP-VALUE
+			" STATUS=OK"
+			DELIMITED BY SIZE INTO WS-AUDIT-LINE
+		MOVE WS-AUDIT-LINE TO AUDIT-LOG-RECORD
+		WRITE AUDIT-LOG-RECORD.
+
+	WRITE-AUDIT-FAILURE.
+		*> Loggar att den begärda körningen inte kunde slutföras
+		*> (BERNRPT/BERNEXP gick inte att öppna) - skiljer sig från
+		*> WRITE-AUDIT-RECORD genom att aldrig skriva STATUS=OK när
+		*> ingen rapport- eller exportfil faktiskt skrevs, så en
+		*> revisor inte litar på ett N som i själva verket avbröts.
+		ACCEPT WS-SYS-DATE FROM DATE YYYYMMDD
+		ACCEPT WS-SYS-TIME FROM TIME
+		MOVE n TO WS-DISP-INDEX
+		MOVE SPACES TO WS-AUDIT-LINE
+		STRING WS-SYS-DATE "-" WS-SYS-TIME
+			" OP=" WS-OPERATOR-ID
+			" LÄGE=" WS-AUDIT-MODE
+			" N=" WS-DISP-INDEX
+			" STATUS=FEL (kunde inte öppna utfil)"
+			DELIMITED BY SIZE INTO WS-AUDIT-LINE
+		MOVE WS-AUDIT-LINE TO AUDIT-LOG-RECORD
+		WRITE AUDIT-LOG-RECORD.
+
+	WRITE-AUDIT-REJECT.
+		ACCEPT WS-SYS-DATE FROM DATE YYYYMMDD
+		ACCEPT WS-SYS-TIME FROM TIME
+		MOVE SPACES TO WS-AUDIT-LINE
+		STRING WS-SYS-DATE "-" WS-SYS-TIME
+			" OP=" WS-OPERATOR-ID
+			" LÄGE=" WS-AUDIT-MODE
+			" N=" WS-REJECT-VALUE
+			" STATUS=AVVISAD (valideringsfel)"
+			DELIMITED BY SIZE INTO WS-AUDIT-LINE
+		MOVE WS-AUDIT-LINE TO AUDIT-LOG-RECORD
+		WRITE AUDIT-LOG-RECORD.
 
     BINOM.
     	MOVE 1 TO r
