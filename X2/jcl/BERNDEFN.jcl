@@ -0,0 +1,28 @@
+//BERNDEFN JOB (ACCTNO),'BERNOULLI VSAM DEFINE',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*
+//* Engångsjobb - köres en gång per installation, INTE inför varje
+//* körning av BERNRUN. Definierar de två VSAM-klustren som
+//* Bernoulli.cob öppnar I-O mot BERNCKPT (kontrollpunkter) och
+//* BERNMSTR (cachade tabeller): RECORDSIZE/KEYS matchar FD:erna
+//* BERN-CHECKPOINT-RECORD och BERNOULLI-MASTER-RECORD i
+//* X2/bernoulli.cob. Kör detta jobb innan BERNRUN körs första
+//* gången - BERNRUN allokerar båda dataseten med DISP=(OLD,KEEP)
+//* och förutsätter att de redan existerar.
+//*
+//DEFSTEP  EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DEFINE CLUSTER (NAME(PROD.BERNOULLI.CHECKPT)     -
+         INDEXED                                   -
+         KEYS(2 0)                                 -
+         RECORDSIZE(84 84)                         -
+         RECORDS(100 50)                           -
+         VOLUMES(volser))
+  DEFINE CLUSTER (NAME(PROD.BERNOULLI.MASTER)      -
+         INDEXED                                   -
+         KEYS(2 0)                                 -
+         RECORDSIZE(82 82)                         -
+         RECORDS(100 50)                           -
+         VOLUMES(volser))
+/*
