@@ -0,0 +1,43 @@
+//BERNRUN  JOB (ACCTNO),'BERNOULLITAL BATCH',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*
+//* Obevakad körning av Bernoulli.cob mot en lista av N-värden i
+//* BERNIN. BERNCKPT håller senast avslutat m per N - om steget
+//* ABENDar eller tiden tar slut mitt i en stor N-tabell, kör om
+//* samma steg (RESTART=BERNSTEP) och programmet plockar själv upp
+//* där det senast sparade en kontrollpunkt, utan att räkna om de
+//* m som redan är klara. BERNMSTR cachar färdiga tabeller per N så
+//* att ett N som redan räknats ut i en tidigare körning inte räknas
+//* om. PARM='BATCH' talar om för steget att det körs obevakat -
+//* operatörsmenyn visas aldrig när PARM='BATCH' är satt, oavsett
+//* vad som råkar ligga i katalogen.
+//*
+//* BERNCKPT och BERNMSTR är VSAM-kluster (ORGANIZATION INDEXED) som
+//* måste finnas innan detta jobb körs första gången - se engångs-
+//* jobbet BERNDEFN (körs en gång per installation, inte per
+//* jobbkörning).
+//*
+//JOBLIB   DD DSN=PROD.BERNOULLI.LOADLIB,DISP=SHR
+//*
+//BERNSTEP EXEC PGM=BERNOULLI,PARM='BATCH'
+//STEPLIB  DD DSN=PROD.BERNOULLI.LOADLIB,DISP=SHR
+//BERNIN   DD DSN=PROD.BERNOULLI.INPUT,DISP=SHR
+//BERNRPT  DD DSN=PROD.BERNOULLI.REPORT,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5)),UNIT=SYSDA
+//BERNCKPT DD DSN=PROD.BERNOULLI.CHECKPT,DISP=(OLD,KEEP)
+//BERNMSTR DD DSN=PROD.BERNOULLI.MASTER,DISP=(OLD,KEEP)
+//BERNEXP  DD DSN=PROD.BERNOULLI.EXPORT,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5)),UNIT=SYSDA
+//BERNAUD  DD DSN=PROD.BERNOULLI.AUDIT,DISP=MOD,
+//            SPACE=(TRK,(5,5),RLSE),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD DUMMY
+//*
+//* Omstart efter ABEND i BERNSTEP:
+//*   //BERNRUN  JOB (ACCTNO),'BERNOULLITAL BATCH',RESTART=BERNSTEP
+//* BERNCKPT och BERNMSTR är kvar mellan körningar (DISP=(OLD,KEEP),
+//* inte NEW/DELETE) - ta INTE bort eller ersätt dessa dataset mellan
+//* ett ABEND och omstarten, annars går kontrollpunkter och redan
+//* cachade tabeller förlorade.
